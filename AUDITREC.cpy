@@ -0,0 +1,10 @@
+*> shared audit-log record layout, written by sub-cob and read back by
+*> audit-report so the two programs never drift out of sync.
+01 audit-record.
+    05 audit-seq-no pic 9(9).
+    05 filler pic x.
+    05 audit-timestamp pic x(19).
+    05 filler pic x.
+    05 audit-status pic x(7).
+    05 filler pic x.
+    05 audit-message pic x(200).
