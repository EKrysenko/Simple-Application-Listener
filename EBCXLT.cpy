@@ -0,0 +1,38 @@
+*> ascii-ordered identity table (from-alphabet) and its ebcdic (cp037)
+*> equivalents (to-alphabet), used with INSPECT ... CONVERTING to turn
+*> the ascii/utf-8 bytes the jvm hands over into native ebcdic when this
+*> module runs on an ebcdic lpar. generated from python codecs cp037.
+01 ws-ascii-identity-table pic x(256) value
+    x"000102030405060708090A0B0C0D0E0F"
+    & x"101112131415161718191A1B1C1D1E1F"
+    & x"202122232425262728292A2B2C2D2E2F"
+    & x"303132333435363738393A3B3C3D3E3F"
+    & x"404142434445464748494A4B4C4D4E4F"
+    & x"505152535455565758595A5B5C5D5E5F"
+    & x"606162636465666768696A6B6C6D6E6F"
+    & x"707172737475767778797A7B7C7D7E7F"
+    & x"808182838485868788898A8B8C8D8E8F"
+    & x"909192939495969798999A9B9C9D9E9F"
+    & x"A0A1A2A3A4A5A6A7A8A9AAABACADAEAF"
+    & x"B0B1B2B3B4B5B6B7B8B9BABBBCBDBEBF"
+    & x"C0C1C2C3C4C5C6C7C8C9CACBCCCDCECF"
+    & x"D0D1D2D3D4D5D6D7D8D9DADBDCDDDEDF"
+    & x"E0E1E2E3E4E5E6E7E8E9EAEBECEDEEEF"
+    & x"F0F1F2F3F4F5F6F7F8F9FAFBFCFDFEFF".
+01 ws-ascii-to-ebcdic-table pic x(256) value
+    x"00010203372D2E2F1605250B0C0D0E0F"
+    & x"101112133C3D322618193F271C1D1E1F"
+    & x"405A7F7B5B6C507D4D5D5C4E6B604B61"
+    & x"F0F1F2F3F4F5F6F7F8F97A5E4C7E6E6F"
+    & x"7CC1C2C3C4C5C6C7C8C9D1D2D3D4D5D6"
+    & x"D7D8D9E2E3E4E5E6E7E8E9BAE0BBB06D"
+    & x"79818283848586878889919293949596"
+    & x"979899A2A3A4A5A6A7A8A9C04FD0A107"
+    & x"202122232415061728292A2B2C090A1B"
+    & x"30311A333435360838393A3B04143EFF"
+    & x"41AA4AB19FB26AB5BDB49A8A5FCAAFBC"
+    & x"908FEAFABEA0B6B39DDA9B8BB7B8B9AB"
+    & x"6465626663679E687471727378757677"
+    & x"AC69EDEEEBEFECBF80FDFEFBFCADAE59"
+    & x"4445424643479C485451525358555657"
+    & x"8C49CDCECBCFCCE170DDDEDBDC8D8EDF".
