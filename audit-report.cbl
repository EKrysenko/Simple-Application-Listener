@@ -0,0 +1,137 @@
+identification division.
+program-id. audit-report.
+*> end-of-day batch summary over the audit log sub-cob writes: total
+*> messages, counts by command prefix, first/last timestamp and any
+*> records that failed the null-pointer or truncation checks.
+*> sub-cob always opens AUDITLOG with OPEN EXTEND and never rotates it,
+*> so the log accumulates every run's activity forever; this report
+*> filters accumulate-audit-record down to a single target date so a
+*> re-run on day 2 still reports just that day's traffic. the target
+*> date defaults to yesterday (FUNCTION CURRENT-DATE minus one day) and
+*> can be overridden with LISTENER_REPORT_DATE (format YYYY-MM-DD).
+environment division.
+configuration section.
+input-output section.
+file-control.
+    *> must match sub-cob.cbl's organization exactly: relative (not line
+    *> sequential or plain sequential) — audit-message can carry raw
+    *> payload bytes including embedded CR/LF, and sub-cob.cbl now keys
+    *> AUDITLOG by audit-seq-no so restart can position directly at a
+    *> checkpoint instead of rescanning the whole file. this report only
+    *> ever reads top-to-bottom in original insertion order, so sequential
+    *> access mode (the default for relative files) is enough; no explicit
+    *> START/relative-key positioning is needed here.
+    select listener-audit-log assign to "AUDITLOG"
+        organization is relative
+        access mode is sequential
+        relative key is ws-audit-relative-key
+        file status is ws-audit-file-status.
+data division.
+file section.
+fd listener-audit-log.
+    copy AUDITREC.
+working-storage section.
+01 ws-audit-file-status pic xx.
+01 ws-audit-relative-key pic 9(9).
+01 ws-eof-flag pic x value "N".
+    88 ws-eof value "Y".
+01 ws-command-prefix pic x(3).
+01 ws-total-messages pic 9(9) value 0.
+01 ws-count-ord pic 9(9) value 0.
+01 ws-count-can pic 9(9) value 0.
+01 ws-count-sta pic 9(9) value 0.
+01 ws-count-other pic 9(9) value 0.
+01 ws-count-nullptr pic 9(9) value 0.
+01 ws-count-truncated pic 9(9) value 0.
+01 ws-first-timestamp pic x(19) value spaces.
+01 ws-last-timestamp pic x(19) value spaces.
+01 ws-report-date-env pic x(10).
+01 ws-target-date pic x(10).
+01 ws-current-date-raw pic x(21).
+01 ws-today-yyyymmdd pic 9(8).
+01 ws-day-count pic s9(9) comp.
+01 ws-target-yyyymmdd pic 9(8).
+01 ws-target-yyyymmdd-x redefines ws-target-yyyymmdd pic x(8).
+procedure division.
+main-line section.
+    perform compute-target-date
+    display "audit-report: summarizing activity for " ws-target-date
+    perform open-audit-file
+    perform until ws-eof
+        perform read-next-audit-record
+        if not ws-eof
+            perform accumulate-audit-record
+        end-if
+    end-perform
+    perform close-audit-file
+    perform display-summary
+    stop run.
+
+compute-target-date.
+    move spaces to ws-report-date-env
+    accept ws-report-date-env from environment "LISTENER_REPORT_DATE"
+    if ws-report-date-env(5:1) = "-" and ws-report-date-env(8:1) = "-"
+        move ws-report-date-env to ws-target-date
+    else
+        move function current-date to ws-current-date-raw
+        move ws-current-date-raw(1:8) to ws-today-yyyymmdd
+        compute ws-day-count = function integer-of-date(ws-today-yyyymmdd) - 1
+        compute ws-target-yyyymmdd = function date-of-integer(ws-day-count)
+        string ws-target-yyyymmdd-x(1:4) "-" ws-target-yyyymmdd-x(5:2) "-"
+            ws-target-yyyymmdd-x(7:2) into ws-target-date
+        end-string
+    end-if.
+
+open-audit-file.
+    open input listener-audit-log
+    if ws-audit-file-status not = "00"
+        display "audit-report: unable to open AUDITLOG, status "
+            ws-audit-file-status
+        move "Y" to ws-eof-flag
+    end-if.
+
+read-next-audit-record.
+    read listener-audit-log
+        at end move "Y" to ws-eof-flag
+    end-read.
+
+accumulate-audit-record.
+    if audit-timestamp(1:10) = ws-target-date
+        add 1 to ws-total-messages
+        if ws-first-timestamp = spaces
+            move audit-timestamp to ws-first-timestamp
+        end-if
+        move audit-timestamp to ws-last-timestamp
+        evaluate audit-status
+            when "NULLPTR"
+                add 1 to ws-count-nullptr
+            when "TRUNC"
+                add 1 to ws-count-truncated
+        end-evaluate
+        move audit-message(1:3) to ws-command-prefix
+        evaluate ws-command-prefix
+            when "ORD"
+                add 1 to ws-count-ord
+            when "CAN"
+                add 1 to ws-count-can
+            when "STA"
+                add 1 to ws-count-sta
+            when other
+                add 1 to ws-count-other
+        end-evaluate
+    end-if.
+
+close-audit-file.
+    close listener-audit-log.
+
+display-summary.
+    display "===== listener daily summary ====="
+    display "total messages received : " ws-total-messages
+    display "  ORD prefix            : " ws-count-ord
+    display "  CAN prefix            : " ws-count-can
+    display "  STA prefix            : " ws-count-sta
+    display "  other/unrecognized    : " ws-count-other
+    display "null-pointer failures   : " ws-count-nullptr
+    display "truncated messages      : " ws-count-truncated
+    display "first message time      : " ws-first-timestamp
+    display "last message time       : " ws-last-timestamp.
