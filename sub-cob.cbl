@@ -1,24 +1,416 @@
 identification division.
 program-id. sub-cob.
+*> string-from-java is now pic x(200); the java side must allocate and
+*> pass a buffer of the same size so pchar never walks past what java
+*> actually owns.
 environment division.
 configuration section.
+input-output section.
+file-control.
+    *> relative (not line sequential): audit-message carries raw java
+    *> payload bytes verbatim, so a line-sequential WRITE would fail
+    *> outright on an embedded CR or LF; relative organization also lets
+    *> restart position directly at a relative key instead of rescanning
+    *> the whole file (see find-last-audit-seq-no).
+    select listener-audit-log assign to "AUDITLOG"
+        organization is relative
+        access mode is dynamic
+        relative key is ws-audit-relative-key
+        file status is ws-audit-file-status.
+    *> fixed-length (not line) sequential: queue-message carries the same
+    *> raw payload bytes, with the same embedded CR/LF hazard.
+    select listener-queue-file assign to "QUEUEOUT"
+        organization is sequential
+        file status is ws-queue-file-status.
+    select listener-restart-file assign to "RESTARTF"
+        organization is line sequential
+        file status is ws-restart-file-status.
 data division.
+file section.
+fd listener-audit-log.
+    copy AUDITREC.
+fd listener-queue-file.
+01 queue-record.
+    05 queue-seq-no pic 9(9).
+    05 filler pic x.
+    05 queue-command-type pic x(3).
+    05 filler pic x.
+    05 queue-message pic x(200).
+fd listener-restart-file.
+01 restart-record.
+    05 restart-last-seq-no pic 9(9).
+    05 filler pic x.
+    05 restart-last-java-seq-no pic 9(9).
 working-storage section.
-01 temp-string pic x(20) based.
+01 temp-string pic x(200) based.
+01 ws-raw-string pic x(200).
 01 pchar usage pointer.
-01 my-string pic x(20).
+01 my-string pic x(200).
+01 ws-audit-file-status pic xx.
+01 ws-audit-file-open pic x value "N".
+01 ws-audit-file-ok pic x value "N".
+    88 ws-audit-file-ready value "Y".
+01 ws-queue-file-status pic xx.
+01 ws-queue-file-open pic x value "N".
+01 ws-queue-file-ok pic x value "N".
+    88 ws-queue-file-ready value "Y".
+01 ws-message-seq-no pic 9(9) value 0.
+01 ws-audit-relative-key pic 9(9).
+01 ws-last-java-seq-no pic 9(9) value 0.
+01 ws-restart-file-status pic xx.
+01 ws-scan-eof-flag pic x value "N".
+    88 ws-scan-eof value "Y".
+01 ws-decode-status pic x value "O".
+    88 ws-decode-null-pointer value "N".
+    88 ws-decode-truncated value "T".
+    88 ws-decode-ok value "O".
+01 ws-checkpoint-interval pic 9(9) value 100.
+01 ws-last-checkpoint-seq pic 9(9) value 0.
+01 ws-current-date-time pic x(21).
+01 ws-timestamp-display pic x(19).
+01 ws-null-offset pic 9(3) value 0.
+01 ws-run-unit-initialized pic x value "N".
+01 ws-debug-level pic 9 value 0.
+    88 ws-debug-on value 1 thru 9.
+01 ws-debug-env pic x(4).
+01 ws-platform-encoding-env pic x(6).
+01 ws-platform-is-ebcdic pic x value "N".
+    88 ws-run-on-ebcdic value "Y".
+copy EBCXLT.
 linkage section.
-01 string-from-java pic x(20).
+01 string-from-java pic x(200).
+01 proc-cob-return-code pic s9(9) comp.
+    88 rc-success value 0.
+    88 rc-null-pointer value 4.
+    88 rc-truncated value 8.
+    88 rc-general-error value 16.
+    88 rc-skipped-already-processed value 20.
+01 java-message-seq-no pic 9(9) comp.
 procedure division.
 sub-cob section.
 goback.
-entry "proc-cob" using by reference string-from-java.
-display "entry proc-cob".
-set pchar to address of string-from-java.
-display "pchar set".
-set address of temp-string to pchar.
-display "temp-string set"
-string temp-string delimited by x"00" into my-string.
-display "my-string set".
-display my-string.
+entry "proc-cob" using
+    by reference string-from-java
+    by reference proc-cob-return-code
+    by reference java-message-seq-no.
+perform initialize-run-unit-if-needed.
+set rc-success to true
+set ws-decode-ok to true
+if ws-debug-on display "entry proc-cob" end-if
+if java-message-seq-no > 0 and java-message-seq-no <= ws-last-java-seq-no
+    set rc-skipped-already-processed to true
+    if ws-debug-on
+        display "proc-cob: skipping already-checkpointed message seq "
+            java-message-seq-no
+    end-if
+else
+    move spaces to my-string
+    set pchar to address of string-from-java
+    if ws-debug-on display "pchar set" end-if
+    if pchar = null
+        set rc-null-pointer to true
+        set ws-decode-null-pointer to true
+        if ws-debug-on
+            display "proc-cob: null pchar received from java, skipping message"
+        end-if
+    else
+        set address of temp-string to pchar
+        if ws-debug-on display "temp-string set" end-if
+        *> copy off the linkage-section buffer before mutating anything;
+        *> the ebcdic translate below must never write back into the
+        *> memory java owns.
+        move temp-string to ws-raw-string
+        if ws-run-on-ebcdic
+            inspect ws-raw-string converting
+                ws-ascii-identity-table to ws-ascii-to-ebcdic-table
+        end-if
+        move 0 to ws-null-offset
+        inspect ws-raw-string tallying ws-null-offset
+            for characters before initial x"00"
+        if ws-null-offset >= length of ws-raw-string
+            set rc-truncated to true
+            set ws-decode-truncated to true
+        end-if
+        string ws-raw-string delimited by x"00" into my-string
+        end-string
+        if ws-debug-on
+            display "my-string set"
+            display my-string
+        end-if
+    end-if
+    perform open-audit-file-if-needed
+    perform open-queue-file-if-needed
+    perform build-timestamp
+    add 1 to ws-message-seq-no
+    perform write-audit-record
+    if not ws-decode-null-pointer
+        perform dispatch-by-command-prefix
+        perform write-queue-record
+    end-if
+    if java-message-seq-no > ws-last-java-seq-no
+        move java-message-seq-no to ws-last-java-seq-no
+    end-if
+    perform checkpoint-if-needed
+end-if.
 goback.
+
+dispatch-by-command-prefix.
+    evaluate my-string(1:3)
+        when "ORD"
+            perform handle-order-message
+        when "CAN"
+            perform handle-cancel-message
+        when "STA"
+            perform handle-status-message
+        when other
+            perform handle-unrecognized-message
+    end-evaluate.
+
+handle-order-message.
+    if ws-debug-on
+        display "proc-cob: routed to order handler: " my-string
+    end-if.
+
+handle-cancel-message.
+    if ws-debug-on
+        display "proc-cob: routed to cancel handler: " my-string
+    end-if.
+
+handle-status-message.
+    if ws-debug-on
+        display "proc-cob: routed to status handler: " my-string
+    end-if.
+
+handle-unrecognized-message.
+    if ws-debug-on
+        display "proc-cob: no handler for prefix, logged only: " my-string
+    end-if.
+
+initialize-run-unit-if-needed.
+    if ws-run-unit-initialized = "N"
+        move "Y" to ws-run-unit-initialized
+        perform read-debug-level-config
+        perform read-platform-encoding-config
+        perform read-restart-checkpoint
+    end-if.
+
+read-restart-checkpoint.
+    move 0 to ws-message-seq-no
+    move 0 to ws-last-checkpoint-seq
+    move 0 to ws-last-java-seq-no
+    open input listener-restart-file
+    if ws-restart-file-status = "00"
+        read listener-restart-file
+            not at end
+                move restart-last-seq-no to ws-message-seq-no
+                move restart-last-java-seq-no to ws-last-java-seq-no
+        end-read
+        close listener-restart-file
+    end-if
+    *> the checkpoint file is only written every ws-checkpoint-interval
+    *> calls, so ws-message-seq-no above can be stale by up to an
+    *> interval's worth of messages. find-last-audit-seq-no closes that
+    *> gap by positioning AUDITLOG (a relative file, keyed by
+    *> audit-seq-no) directly at the checkpoint and scanning only the
+    *> tail written since -- not the whole file -- so restart cost stays
+    *> bounded by the checkpoint interval instead of growing with
+    *> AUDITLOG's entire lifetime volume, which OPEN EXTEND never trims.
+    perform find-last-audit-seq-no.
+
+find-last-audit-seq-no.
+    move "N" to ws-scan-eof-flag
+    open input listener-audit-log
+    if ws-audit-file-status = "00"
+        compute ws-audit-relative-key = ws-message-seq-no + 1
+        start listener-audit-log key is >= ws-audit-relative-key
+            invalid key
+                *> nothing on disk past the checkpoint -- the common,
+                *> fast-restart case. ws-message-seq-no (the checkpoint
+                *> value) is already correct as-is.
+                move "Y" to ws-scan-eof-flag
+        end-start
+        perform until ws-scan-eof
+            read listener-audit-log next record
+                at end
+                    move "Y" to ws-scan-eof-flag
+                not at end
+                    if audit-seq-no > ws-message-seq-no
+                        move audit-seq-no to ws-message-seq-no
+                    end-if
+            end-read
+            *> a read error that isn't a clean end-of-file (e.g. AUDITLOG
+            *> is unreadable/not a plain file) must still stop the scan --
+            *> otherwise a bad status that's neither "00" nor "10" spins
+            *> this loop forever instead of ever reaching at-end.
+            if ws-audit-file-status not = "00" and
+                    ws-audit-file-status not = "10"
+                move "Y" to ws-scan-eof-flag
+            end-if
+        end-perform
+        close listener-audit-log
+    end-if
+    move ws-message-seq-no to ws-last-checkpoint-seq.
+
+read-debug-level-config.
+    move spaces to ws-debug-env
+    accept ws-debug-env from environment "LISTENER_DEBUG_LEVEL"
+    if ws-debug-env(1:1) is numeric
+        move ws-debug-env(1:1) to ws-debug-level
+    else
+        move 0 to ws-debug-level
+    end-if.
+
+read-platform-encoding-config.
+    *> contract: the java side of the listener always sends utf-8/ascii
+    *> bytes. on an ascii lpar (the common case, including this gnucobol
+    *> build) no conversion is required. set LISTENER_PLATFORM_ENCODING to
+    *> EBCDIC to turn on the ascii-to-ebcdic translate below for the rare
+    *> lpar that runs the module natively in ebcdic.
+    move spaces to ws-platform-encoding-env
+    accept ws-platform-encoding-env from environment
+        "LISTENER_PLATFORM_ENCODING"
+    if ws-platform-encoding-env = "EBCDIC"
+        move "Y" to ws-platform-is-ebcdic
+    else
+        move "N" to ws-platform-is-ebcdic
+    end-if.
+
+open-audit-file-if-needed.
+    if ws-audit-file-open = "N"
+        move "Y" to ws-audit-file-open
+        open i-o listener-audit-log
+        if ws-audit-file-status not = "00"
+            open output listener-audit-log
+            if ws-audit-file-status = "00"
+                close listener-audit-log
+                open i-o listener-audit-log
+            end-if
+        end-if
+        if ws-audit-file-status = "00"
+            move "Y" to ws-audit-file-ok
+        else
+            *> leave ws-audit-file-open = "N" so the next call retries the
+            *> open instead of leaving audit writes disabled for the rest
+            *> of the run unit over what may be a transient failure.
+            move "N" to ws-audit-file-open
+            *> never clobber a more specific status (e.g. rc-null-pointer,
+            *> already set for this call) with a general infrastructure
+            *> failure -- only downgrade an as-yet-unset rc-success.
+            if rc-success
+                set rc-general-error to true
+            end-if
+            display "proc-cob: unable to open AUDITLOG, status "
+                ws-audit-file-status
+        end-if
+    end-if.
+
+build-timestamp.
+    move function current-date to ws-current-date-time
+    string
+        ws-current-date-time(1:4) "-" ws-current-date-time(5:2) "-"
+        ws-current-date-time(7:2) " " ws-current-date-time(9:2) ":"
+        ws-current-date-time(11:2) ":" ws-current-date-time(13:2)
+        into ws-timestamp-display
+    end-string.
+
+write-audit-record.
+    if ws-audit-file-ready
+        move spaces to audit-record
+        move ws-message-seq-no to audit-seq-no
+        move ws-message-seq-no to ws-audit-relative-key
+        move ws-timestamp-display to audit-timestamp
+        *> ws-decode-status (not proc-cob-return-code) drives this --
+        *> the return code can still be overwritten later by a general
+        *> file-i/o failure, but the audit record must keep showing the
+        *> actual decode outcome for this message.
+        evaluate true
+            when ws-decode-null-pointer
+                move "NULLPTR" to audit-status
+            when ws-decode-truncated
+                move "TRUNC" to audit-status
+            when other
+                move "OK" to audit-status
+        end-evaluate
+        move my-string to audit-message
+        write audit-record
+        if ws-audit-file-status not = "00"
+            *> close and re-arm for the next call rather than leaving this
+            *> file latched unusable for every later, unrelated message.
+            close listener-audit-log
+            move "N" to ws-audit-file-ok
+            move "N" to ws-audit-file-open
+            if rc-success
+                set rc-general-error to true
+            end-if
+            display "proc-cob: audit write failed, status "
+                ws-audit-file-status
+        end-if
+    end-if.
+
+open-queue-file-if-needed.
+    if ws-queue-file-open = "N"
+        move "Y" to ws-queue-file-open
+        open extend listener-queue-file
+        if ws-queue-file-status not = "00"
+            open output listener-queue-file
+        end-if
+        if ws-queue-file-status = "00"
+            move "Y" to ws-queue-file-ok
+        else
+            move "N" to ws-queue-file-open
+            if rc-success
+                set rc-general-error to true
+            end-if
+            display "proc-cob: unable to open QUEUEOUT, status "
+                ws-queue-file-status
+        end-if
+    end-if.
+
+write-queue-record.
+    if ws-queue-file-ready
+        move spaces to queue-record
+        move ws-message-seq-no to queue-seq-no
+        move my-string(1:3) to queue-command-type
+        move my-string to queue-message
+        write queue-record
+        if ws-queue-file-status not = "00"
+            close listener-queue-file
+            move "N" to ws-queue-file-ok
+            move "N" to ws-queue-file-open
+            if rc-success
+                set rc-general-error to true
+            end-if
+            display "proc-cob: queue write failed, status "
+                ws-queue-file-status
+        end-if
+    end-if.
+
+checkpoint-if-needed.
+    if ws-message-seq-no - ws-last-checkpoint-seq >= ws-checkpoint-interval
+        perform write-restart-checkpoint
+    end-if.
+
+write-restart-checkpoint.
+    move spaces to restart-record
+    move ws-message-seq-no to restart-last-seq-no
+    move ws-last-java-seq-no to restart-last-java-seq-no
+    open output listener-restart-file
+    if ws-restart-file-status = "00"
+        write restart-record
+        if ws-restart-file-status = "00"
+            move ws-message-seq-no to ws-last-checkpoint-seq
+        else
+            if rc-success
+                set rc-general-error to true
+            end-if
+            display "proc-cob: restart checkpoint write failed, status "
+                ws-restart-file-status
+        end-if
+        close listener-restart-file
+    else
+        if rc-success
+            set rc-general-error to true
+        end-if
+        display "proc-cob: unable to open RESTARTF, status "
+            ws-restart-file-status
+    end-if.
